@@ -11,10 +11,14 @@
 
            SELECT FD-STUDENT ASSIGN TO 'C:\COBOL\BANK\STUDENT.dat'
            ORGANIZATION IS INDEXED
-           ACCESS IS RANDOM
+           ACCESS IS DYNAMIC
            RECORD KEY IS FD-STUDNUMBER
            FILE STATUS IS WS-FILESTATUS2.
 
+           SELECT FD-LOGINAUDIT ASSIGN TO 'C:\COBOL\BANK\LOGINAUDIT.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILESTATUS3.
+
        DATA DIVISION.
        FILE SECTION.
        FD  FD-TEACHER.
@@ -29,8 +33,17 @@
            05 FD-STUDNUMBER PIC 9(10).
            05 FD-STUDNAME PIC X(25).
            05 FD-STUDSECT PIC 9(2).
-           05 FD-MODULENUMB PIC 9(5).
-           05 FD-GRADE PIC 9(3).
+           05 FD-MODCOUNT PIC 9(2).
+           05 FD-MODULES OCCURS 10 TIMES.
+              10 FD-MODULENUMB PIC 9(5).
+              10 FD-GRADE PIC 9(3).
+
+       FD  FD-LOGINAUDIT.
+       01  FD-AUDITRECORD.
+           05 FD-AUDIT-DATETIME PIC X(14).
+           05 FD-AUDIT-USER PIC X(10).
+           05 FD-AUDIT-ROLE PIC X(7).
+           05 FD-AUDIT-RESULT PIC X(7).
 
        WORKING-STORAGE SECTION.
        01  WS-MENU        PIC A.
@@ -42,8 +55,11 @@
        01  WS-BLANK        PIC X(25) VALUE SPACES.
        01  WS-FILESTATUS PIC 9(2).
        01  WS-FILESTATUS2 PIC 9(2).
+       01  WS-FILESTATUS3 PIC 9(2).
        01  WS-FLAG PIC 9.
        01  WS-FLAG2 PIC 9.
+       01  WS-FLAG3 PIC 9.
+       01  WS-EOF PIC 9.
 
 
        01  WS-ADMINUSERNAME PIC X(10).
@@ -60,10 +76,34 @@
            05 WS-STUDNUMBER PIC 9(10).
            05 WS-STUDNAME PIC X(25).
            05 WS-STUDSECT PIC 9(2).
-           05 WS-MODULENUMB PIC 9(5).
-           05 WS-GRADE PIC 9(3).
-
-       01  WS-MOD1 PIC 9.
+           05 WS-MODCOUNT PIC 9(2).
+           05 WS-MODULES OCCURS 10 TIMES.
+              10 WS-MODULENUMB PIC 9(5).
+              10 WS-GRADE PIC 9(3).
+
+       01  WS-LOOP-IDX PIC 9(2).
+       01  WS-GRADE-TOTAL PIC 9(6).
+       01  WS-AVG-GRADE PIC 9(3)V99.
+       01  WS-AVG-GRADE-DISP PIC ZZZ9.99.
+
+       01  WS-SECT-COUNT PIC 9(5).
+       01  WS-SECT-GRADE-TOTAL PIC 9(7).
+       01  WS-SECT-GRADE-COUNT PIC 9(5).
+       01  WS-CLASS-AVG PIC 9(3)V99.
+       01  WS-CLASS-AVG-DISP PIC ZZZ9.99.
+
+       01  WS-SRCH-STUDNUMBER PIC 9(10).
+       01  WS-SRCH-STUDNAME PIC X(25).
+
+       01  WS-PASSWORD-PLAIN PIC X(10).
+       01  WS-PASSWORD-HASH PIC X(10).
+       01  WS-HASH-IDX PIC 9(2).
+       01  WS-HASH-VAL PIC 9(3).
+
+       01  WS-AUDIT-DATETIME PIC X(14).
+       01  WS-AUDIT-USER PIC X(10).
+       01  WS-AUDIT-ROLE PIC X(7).
+       01  WS-AUDIT-RESULT PIC X(7).
 
        PROCEDURE DIVISION.
        MAIN.
@@ -106,13 +146,20 @@
            DISPLAY '*  USERNAME: ' .
            ACCEPT WS-ADMINUSERNAME.
            DISPLAY '*  PASSWORD: ' .
-           ACCEPT WS-ADMINPASSWORD.
+           ACCEPT WS-ADMINPASSWORD WITH NO ECHO.
            DISPLAY '*                                    *'.
            DISPLAY '**************************************'.
 
+           MOVE WS-ADMINUSERNAME TO WS-AUDIT-USER.
+           MOVE 'ADMIN  ' TO WS-AUDIT-ROLE.
+
            IF WS-ADMINUSERNAME="ADMIN" AND WS-ADMINPASSWORD="ADMIN"
+               MOVE 'SUCCESS' TO WS-AUDIT-RESULT
+               PERFORM PARA-LOG-LOGIN-ATTEMPT
                GO TO PARA-ADMIN-DASHBOARD
            ELSE
+               MOVE 'FAILURE' TO WS-AUDIT-RESULT
+               PERFORM PARA-LOG-LOGIN-ATTEMPT
                GO TO PARA-ADMIN
            END-IF.
 
@@ -145,24 +192,94 @@
            DISPLAY WS-BLANK.
            DISPLAY "USERNAME: "
            ACCEPT F-USERNAME.
+
+           PERFORM PARA-OPEN-TEACHER-IO.
+
+           INITIALIZE WS-FLAG2.
+           READ FD-TEACHER KEY IS F-USERNAME
+               INVALID KEY MOVE 0 TO WS-FLAG2
+               NOT INVALID KEY MOVE 1 TO WS-FLAG2
+           END-READ.
+
+           IF WS-FLAG2 = 1
+               DISPLAY "DUPLICATE KEY - USERNAME ALREADY ON FILE."
+               CLOSE FD-TEACHER
+               GO TO CREATE-TEACHER
+           END-IF.
+
            DISPLAY "PASSWORD: "
-           ACCEPT F-PASSWORD.
+           ACCEPT WS-PASSWORD-PLAIN WITH NO ECHO.
+           PERFORM PARA-HASH-PASSWORD.
+           MOVE WS-PASSWORD-HASH TO F-PASSWORD.
+
            DISPLAY "FIRST & LAST NAME: "
            ACCEPT F-TEACHERNAME.
            DISPLAY "SECTION: "
            ACCEPT F-SECTION.
 
-           OPEN OUTPUT FD-TEACHER
-               WRITE F-TEACHERINFO
+           WRITE F-TEACHERINFO.
            CLOSE FD-TEACHER.
 
            DISPLAY "ACCOUNT CREATION SUCCESSFUL."
            GO TO PARA-ADMIN-DASHBOARD.
 
        EDIT-TEACHER.
+           DISPLAY WS-BLANK.
+           DISPLAY '**************************************'.
+           DISPLAY '*          EDIT TEACHER DATA         *'.
+           DISPLAY '**************************************'.
+           DISPLAY "ENTER USERNAME TO EDIT: ".
+           ACCEPT F-USERNAME.
+
+           PERFORM PARA-OPEN-TEACHER-IO.
+
+           INITIALIZE WS-FLAG2.
+           READ FD-TEACHER KEY IS F-USERNAME
+               INVALID KEY MOVE 0 TO WS-FLAG2
+               NOT INVALID KEY MOVE 1 TO WS-FLAG2
+           END-READ.
+
+           IF WS-FLAG2 NOT = 1
+               DISPLAY "TEACHER NOT FOUND."
+               CLOSE FD-TEACHER
+               GO TO PARA-ADMIN-DASHBOARD
+           END-IF.
+
+           DISPLAY "CURRENT NAME:    " F-TEACHERNAME.
+           DISPLAY "CURRENT SECTION: " F-SECTION.
+           DISPLAY '*  => [A]   EDIT NAME                *'.
+           DISPLAY '*  => [B]   EDIT SECTION             *'.
+           DISPLAY '*  => [C]   RESET PASSWORD           *'.
+           DISPLAY '*  => [ANY] CANCEL                   *'.
+           DISPLAY "       CHOOSE AN OPERATION: ".
+           ACCEPT WS-MENU.
+
+           IF A
+               DISPLAY "NEW NAME: "
+               ACCEPT F-TEACHERNAME
+           ELSE IF B
+               DISPLAY "NEW SECTION: "
+               ACCEPT F-SECTION
+           ELSE IF C
+               DISPLAY "NEW PASSWORD: "
+               ACCEPT WS-PASSWORD-PLAIN WITH NO ECHO
+               PERFORM PARA-HASH-PASSWORD
+               MOVE WS-PASSWORD-HASH TO F-PASSWORD
+           ELSE
+               CLOSE FD-TEACHER
+               GO TO PARA-ADMIN-DASHBOARD
+           END-IF.
+
+           REWRITE F-TEACHERINFO.
+           CLOSE FD-TEACHER.
+
+           DISPLAY "TEACHER RECORD UPDATED."
+           GO TO PARA-ADMIN-DASHBOARD.
 
 
        PARA-TEACHER.
+           INITIALIZE WS-FLAG.
+
            DISPLAY WS-BLANK.
            DISPLAY '**************************************'.
            DISPLAY '*                                    *'.
@@ -171,7 +288,7 @@
            DISPLAY '*  USERNAME: ' .
            ACCEPT F-USERNAME.
            DISPLAY '*  PASSWORD: ' .
-           ACCEPT WS-PASSWORD-TEMP.
+           ACCEPT WS-PASSWORD-TEMP WITH NO ECHO.
            DISPLAY '*                                    *'.
            DISPLAY '**************************************'.
 
@@ -185,18 +302,33 @@
                DISPLAY "ACCOUNT DATABASE IS EMPTY."
            END-IF.
 
+           CLOSE FD-TEACHER.
+
+           MOVE F-USERNAME TO WS-AUDIT-USER.
+           MOVE 'TEACHER' TO WS-AUDIT-ROLE.
+
+           MOVE WS-PASSWORD-TEMP TO WS-PASSWORD-PLAIN.
+           PERFORM PARA-HASH-PASSWORD.
+
            IF WS-FLAG = 1
-               IF WS-PASSWORD-TEMP = WS-PASSWORD
+               IF WS-PASSWORD-HASH = WS-PASSWORD
                    DISPLAY "LOGGED IN"
+                   MOVE 'SUCCESS' TO WS-AUDIT-RESULT
+                   PERFORM PARA-LOG-LOGIN-ATTEMPT
+                   GO TO MENU-TEACHER
                ELSE
                    DISPLAY "ACCOUNT NOT FOUND"
+                   MOVE 'FAILURE' TO WS-AUDIT-RESULT
+                   PERFORM PARA-LOG-LOGIN-ATTEMPT
+                   GO TO PARA-TEACHER
                END-IF
            ELSE
                DISPLAY "ACCOUNT NOT FOUND"
+               MOVE 'FAILURE' TO WS-AUDIT-RESULT
+               PERFORM PARA-LOG-LOGIN-ATTEMPT
+               GO TO PARA-TEACHER
            END-IF.
 
-           CLOSE FD-TEACHER.
-
 
        MENU-TEACHER.
            DISPLAY WS-BLANK.
@@ -217,9 +349,9 @@
            IF A
               GO TO STUDENT-DATA
            ELSE IF B
-              STOP RUN
+              GO TO SEARCH-STUDENT
            ELSE IF C
-              STOP RUN
+              GO TO STUDENT-LIST
            ELSE
               GO TO PARA-MENU
            END-IF.
@@ -231,16 +363,256 @@
            ACCEPT WS-STUDNAME.
            DISPLAY "ENTER STUDENT SECTION".
            ACCEPT WS-STUDSECT.
-           DISPLAY "ENTER MODULE NUMBER".
-           ACCEPT WS-MODULENUMB.
-           DISPLAY "ENTER MODULE GRADE".
-           ACCEPT WS-GRADE.
 
-           OPEN OUTPUT FD-STUDENT
-               WRITE F-STUDENTINFO
+           IF WS-STUDSECT NOT = WS-SECTION
+               DISPLAY "SECTION MISMATCH - YOU MAY ONLY ADD STUDENTS "
+               DISPLAY "TO YOUR OWN SECTION."
+               GO TO MENU-TEACHER
+           END-IF.
+
+           PERFORM PARA-OPEN-STUDENT-IO.
+
+           MOVE WS-STUDNUMBER TO FD-STUDNUMBER.
+           INITIALIZE WS-FLAG2.
+           READ FD-STUDENT KEY IS FD-STUDNUMBER
+               INVALID KEY MOVE 0 TO WS-FLAG2
+               NOT INVALID KEY MOVE 1 TO WS-FLAG2
+           END-READ.
+
+           IF WS-FLAG2 = 1
+               DISPLAY "DUPLICATE KEY - STUDENT NUMBER ALREADY ON FILE."
+               CLOSE FD-STUDENT
+               GO TO STUDENT-DATA
+           END-IF.
+
+           DISPLAY "HOW MANY MODULE GRADES TO ENTER (1-10)? ".
+           ACCEPT WS-MODCOUNT.
+           PERFORM UNTIL WS-MODCOUNT >= 1 AND WS-MODCOUNT <= 10
+               DISPLAY "INVALID - ENTER A NUMBER FROM 1 TO 10: "
+               ACCEPT WS-MODCOUNT
+           END-PERFORM.
+
+           PERFORM VARYING WS-LOOP-IDX FROM 1 BY 1
+                   UNTIL WS-LOOP-IDX > WS-MODCOUNT
+               DISPLAY "MODULE " WS-LOOP-IDX " NUMBER: "
+               ACCEPT WS-MODULENUMB(WS-LOOP-IDX)
+               DISPLAY "MODULE " WS-LOOP-IDX " GRADE: "
+               ACCEPT WS-GRADE(WS-LOOP-IDX)
+           END-PERFORM.
+
+           MOVE WS-STUDINFO TO F-STUDENTINFO.
+
+           WRITE F-STUDENTINFO.
            CLOSE FD-STUDENT.
 
+           PERFORM PARA-CALC-AVERAGE.
+           MOVE WS-AVG-GRADE TO WS-AVG-GRADE-DISP.
            DISPLAY "STUDENT DATA HAS BEEN RECORDED".
+           DISPLAY "AVERAGE GRADE: " WS-AVG-GRADE-DISP.
+           GO TO MENU-TEACHER.
+
+       SEARCH-STUDENT.
+           DISPLAY WS-BLANK.
+           DISPLAY '**************************************'.
+           DISPLAY '*            SEARCH STUDENT          *'.
+           DISPLAY '**************************************'.
+           DISPLAY "ENTER STUDENT NUMBER (0 TO SEARCH BY NAME): ".
+           ACCEPT WS-SRCH-STUDNUMBER.
+
+           INITIALIZE WS-FLAG2.
+           INITIALIZE WS-FLAG3.
+           OPEN INPUT FD-STUDENT.
+
+           IF WS-FILESTATUS2 = 35
+               DISPLAY "NO STUDENTS ON FILE."
+           ELSE
+               IF WS-SRCH-STUDNUMBER = 0
+                   DISPLAY "ENTER STUDENT NAME: "
+                   ACCEPT WS-SRCH-STUDNAME
+                   MOVE 0 TO FD-STUDNUMBER
+                   START FD-STUDENT KEY IS NOT LESS THAN FD-STUDNUMBER
+                       INVALID KEY MOVE 1 TO WS-EOF
+                       NOT INVALID KEY MOVE 0 TO WS-EOF
+                   END-START
+                   PERFORM UNTIL WS-EOF = 1 OR WS-FLAG2 = 1
+                       READ FD-STUDENT NEXT RECORD
+                           AT END MOVE 1 TO WS-EOF
+                           NOT AT END
+                               IF FD-STUDNAME = WS-SRCH-STUDNAME
+                                   IF FD-STUDSECT = WS-SECTION
+                                       MOVE 1 TO WS-FLAG2
+                                   ELSE
+                                       MOVE 1 TO WS-FLAG3
+                                   END-IF
+                               END-IF
+                       END-READ
+                   END-PERFORM
+               ELSE
+                   MOVE WS-SRCH-STUDNUMBER TO FD-STUDNUMBER
+                   READ FD-STUDENT KEY IS FD-STUDNUMBER
+                       INVALID KEY MOVE 0 TO WS-FLAG2
+                       NOT INVALID KEY MOVE 1 TO WS-FLAG2
+                   END-READ
+                   IF WS-FLAG2 = 1 AND FD-STUDSECT NOT = WS-SECTION
+                       MOVE 1 TO WS-FLAG3
+                       MOVE 0 TO WS-FLAG2
+                   END-IF
+               END-IF
+
+               IF WS-FLAG2 = 1
+                   MOVE F-STUDENTINFO TO WS-STUDINFO
+                   PERFORM PARA-CALC-AVERAGE
+                   DISPLAY "STUDENT NUMBER: " FD-STUDNUMBER
+                   DISPLAY "STUDENT NAME:   " FD-STUDNAME
+                   DISPLAY "SECTION:        " FD-STUDSECT
+                   PERFORM VARYING WS-LOOP-IDX FROM 1 BY 1
+                           UNTIL WS-LOOP-IDX > WS-MODCOUNT
+                       DISPLAY "  MODULE "
+                           WS-MODULENUMB(WS-LOOP-IDX)
+                           " GRADE " WS-GRADE(WS-LOOP-IDX)
+                   END-PERFORM
+                   MOVE WS-AVG-GRADE TO WS-AVG-GRADE-DISP
+                   DISPLAY "AVERAGE GRADE:  " WS-AVG-GRADE-DISP
+               ELSE
+                   IF WS-FLAG3 = 1
+                       DISPLAY "ACCESS DENIED - NOT IN YOUR SECTION."
+                   ELSE
+                       DISPLAY "STUDENT NOT FOUND."
+                   END-IF
+               END-IF
+
+               CLOSE FD-STUDENT
+           END-IF.
+
            GO TO MENU-TEACHER.
 
+       STUDENT-LIST.
+           DISPLAY WS-BLANK.
+           DISPLAY '**************************************'.
+           DISPLAY '*    STUDENT LIST - SECTION ' WS-SECTION '      *'.
+           DISPLAY '**************************************'.
+
+           OPEN INPUT FD-STUDENT.
+
+           IF WS-FILESTATUS2 = 35
+               DISPLAY "NO STUDENTS ON FILE."
+           ELSE
+               MOVE 0 TO WS-SECT-COUNT
+               MOVE 0 TO WS-SECT-GRADE-TOTAL
+               MOVE 0 TO WS-SECT-GRADE-COUNT
+               MOVE 0 TO FD-STUDNUMBER
+
+               START FD-STUDENT KEY IS NOT LESS THAN FD-STUDNUMBER
+                   INVALID KEY MOVE 1 TO WS-EOF
+                   NOT INVALID KEY MOVE 0 TO WS-EOF
+               END-START
+
+               PERFORM UNTIL WS-EOF = 1
+                   READ FD-STUDENT NEXT RECORD
+                       AT END MOVE 1 TO WS-EOF
+                       NOT AT END
+                           IF FD-STUDSECT = WS-SECTION
+                               MOVE F-STUDENTINFO TO WS-STUDINFO
+                               PERFORM PARA-CALC-AVERAGE
+                               MOVE WS-AVG-GRADE TO WS-AVG-GRADE-DISP
+                               DISPLAY FD-STUDNUMBER " " FD-STUDNAME
+                                   " AVG GRADE: " WS-AVG-GRADE-DISP
+                               PERFORM VARYING WS-LOOP-IDX FROM 1 BY 1
+                                       UNTIL WS-LOOP-IDX > FD-MODCOUNT
+                                   DISPLAY "   MODULE "
+                                       FD-MODULENUMB(WS-LOOP-IDX)
+                                       " GRADE " FD-GRADE(WS-LOOP-IDX)
+                               END-PERFORM
+                               ADD 1 TO WS-SECT-COUNT
+                               ADD FD-MODCOUNT TO WS-SECT-GRADE-COUNT
+                               PERFORM VARYING WS-LOOP-IDX FROM 1 BY 1
+                                       UNTIL WS-LOOP-IDX > FD-MODCOUNT
+                                   ADD FD-GRADE(WS-LOOP-IDX)
+                                       TO WS-SECT-GRADE-TOTAL
+                               END-PERFORM
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               CLOSE FD-STUDENT
+
+               IF WS-SECT-COUNT = 0
+                   DISPLAY "NO STUDENTS FOUND IN YOUR SECTION."
+               ELSE
+                   IF WS-SECT-GRADE-COUNT > 0
+                       COMPUTE WS-CLASS-AVG ROUNDED =
+                           WS-SECT-GRADE-TOTAL / WS-SECT-GRADE-COUNT
+                   ELSE
+                       MOVE 0 TO WS-CLASS-AVG
+                   END-IF
+                   MOVE WS-CLASS-AVG TO WS-CLASS-AVG-DISP
+                   DISPLAY '--------------------------------------'
+                   DISPLAY "SECTION " WS-SECTION " STUDENT COUNT: "
+                       WS-SECT-COUNT
+                   DISPLAY "SECTION " WS-SECTION " CLASS AVERAGE: "
+                       WS-CLASS-AVG-DISP
+               END-IF
+           END-IF.
+
+           GO TO MENU-TEACHER.
+
+       PARA-LOG-LOGIN-ATTEMPT.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-AUDIT-DATETIME.
+           MOVE WS-AUDIT-DATETIME TO FD-AUDIT-DATETIME.
+           MOVE WS-AUDIT-USER TO FD-AUDIT-USER.
+           MOVE WS-AUDIT-ROLE TO FD-AUDIT-ROLE.
+           MOVE WS-AUDIT-RESULT TO FD-AUDIT-RESULT.
+
+           OPEN EXTEND FD-LOGINAUDIT.
+           IF WS-FILESTATUS3 = 35
+               OPEN OUTPUT FD-LOGINAUDIT
+               CLOSE FD-LOGINAUDIT
+               OPEN EXTEND FD-LOGINAUDIT
+           END-IF.
+
+           WRITE FD-AUDITRECORD.
+           CLOSE FD-LOGINAUDIT.
+
+       PARA-HASH-PASSWORD.
+           MOVE SPACES TO WS-PASSWORD-HASH.
+           PERFORM VARYING WS-HASH-IDX FROM 1 BY 1
+                   UNTIL WS-HASH-IDX > 10
+               COMPUTE WS-HASH-VAL =
+                   FUNCTION MOD(
+                       (FUNCTION ORD(
+                           WS-PASSWORD-PLAIN(WS-HASH-IDX:1))
+                           + (WS-HASH-IDX * 17)), 255) + 1
+               MOVE FUNCTION CHAR(WS-HASH-VAL)
+                   TO WS-PASSWORD-HASH(WS-HASH-IDX:1)
+           END-PERFORM.
+
+       PARA-OPEN-TEACHER-IO.
+           OPEN I-O FD-TEACHER.
+           IF WS-FILESTATUS = 35
+               OPEN OUTPUT FD-TEACHER
+               CLOSE FD-TEACHER
+               OPEN I-O FD-TEACHER
+           END-IF.
+
+       PARA-OPEN-STUDENT-IO.
+           OPEN I-O FD-STUDENT.
+           IF WS-FILESTATUS2 = 35
+               OPEN OUTPUT FD-STUDENT
+               CLOSE FD-STUDENT
+               OPEN I-O FD-STUDENT
+           END-IF.
+
+       PARA-CALC-AVERAGE.
+           MOVE 0 TO WS-GRADE-TOTAL.
+           PERFORM VARYING WS-LOOP-IDX FROM 1 BY 1
+                   UNTIL WS-LOOP-IDX > WS-MODCOUNT
+               ADD WS-GRADE(WS-LOOP-IDX) TO WS-GRADE-TOTAL
+           END-PERFORM.
+           IF WS-MODCOUNT > 0
+               COMPUTE WS-AVG-GRADE ROUNDED =
+                   WS-GRADE-TOTAL / WS-MODCOUNT
+           ELSE
+               MOVE 0 TO WS-AVG-GRADE
+           END-IF.
+
            
