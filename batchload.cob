@@ -0,0 +1,131 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDENTBATCHLOAD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FD-EXTRACT ASSIGN TO
+               'C:\COBOL\BANK\STUDENTEXTRACT.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILESTATUS.
+
+           SELECT FD-STUDENT ASSIGN TO 'C:\COBOL\BANK\STUDENT.dat'
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS FD-STUDNUMBER
+           FILE STATUS IS WS-FILESTATUS2.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FD-EXTRACT.
+       01  F-EXTRACTREC.
+           05 FE-STUDNUMBER PIC 9(10).
+           05 FE-STUDNAME PIC X(25).
+           05 FE-STUDSECT PIC 9(2).
+           05 FE-MODCOUNT PIC 9(2).
+           05 FE-MODULES OCCURS 10 TIMES.
+              10 FE-MODULENUMB PIC 9(5).
+              10 FE-GRADE PIC 9(3).
+
+       FD  FD-STUDENT.
+       01  F-STUDENTINFO.
+           05 FD-STUDNUMBER PIC 9(10).
+           05 FD-STUDNAME PIC X(25).
+           05 FD-STUDSECT PIC 9(2).
+           05 FD-MODCOUNT PIC 9(2).
+           05 FD-MODULES OCCURS 10 TIMES.
+              10 FD-MODULENUMB PIC 9(5).
+              10 FD-GRADE PIC 9(3).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILESTATUS PIC 9(2).
+       01  WS-FILESTATUS2 PIC 9(2).
+       01  WS-EOF PIC 9 VALUE 0.
+       01  WS-DUP-FLAG PIC 9.
+
+       01  WS-STUDINFO.
+           05 WS-STUDNUMBER PIC 9(10).
+           05 WS-STUDNAME PIC X(25).
+           05 WS-STUDSECT PIC 9(2).
+           05 WS-MODCOUNT PIC 9(2).
+           05 WS-MODULES OCCURS 10 TIMES.
+              10 WS-MODULENUMB PIC 9(5).
+              10 WS-GRADE PIC 9(3).
+
+       01  WS-LOADED-COUNT PIC 9(5) VALUE 0.
+       01  WS-REJECT-COUNT PIC 9(5) VALUE 0.
+       01  WS-READ-COUNT PIC 9(5) VALUE 0.
+       01  WS-RANGE-REJECT-COUNT PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-BATCH.
+           PERFORM PARA-OPEN-FILES.
+           PERFORM PARA-LOAD-LOOP UNTIL WS-EOF = 1.
+           PERFORM PARA-CLOSE-AND-REPORT.
+           STOP RUN.
+
+       PARA-OPEN-FILES.
+           DISPLAY '**************************************'.
+           DISPLAY '*     STUDENT ROSTER BATCH LOADER    *'.
+           DISPLAY '**************************************'.
+
+           OPEN INPUT FD-EXTRACT.
+           IF WS-FILESTATUS NOT = 0
+               DISPLAY "UNABLE TO OPEN EXTRACT FILE. ABORTING."
+               MOVE 1 TO WS-EOF
+           END-IF.
+
+           OPEN I-O FD-STUDENT.
+           IF WS-FILESTATUS2 = 35
+               OPEN OUTPUT FD-STUDENT
+               CLOSE FD-STUDENT
+               OPEN I-O FD-STUDENT
+           END-IF.
+
+       PARA-LOAD-LOOP.
+           READ FD-EXTRACT INTO WS-STUDINFO
+               AT END MOVE 1 TO WS-EOF
+               NOT AT END PERFORM PARA-PROCESS-RECORD
+           END-READ.
+
+       PARA-PROCESS-RECORD.
+           ADD 1 TO WS-READ-COUNT.
+
+           MOVE WS-STUDNUMBER TO FD-STUDNUMBER.
+           READ FD-STUDENT KEY IS FD-STUDNUMBER
+               INVALID KEY MOVE 0 TO WS-DUP-FLAG
+               NOT INVALID KEY MOVE 1 TO WS-DUP-FLAG
+           END-READ.
+
+           IF WS-DUP-FLAG = 1
+               ADD 1 TO WS-REJECT-COUNT
+               DISPLAY "DUPLICATE KEY REJECTED - STUDENT NUMBER: "
+                   WS-STUDNUMBER
+           ELSE
+               IF WS-MODCOUNT < 1 OR WS-MODCOUNT > 10
+                   ADD 1 TO WS-RANGE-REJECT-COUNT
+                   DISPLAY "INVALID MODULE COUNT REJECTED - "
+                       "STUDENT NUMBER: " WS-STUDNUMBER
+               ELSE
+                   MOVE WS-STUDINFO TO F-STUDENTINFO
+                   WRITE F-STUDENTINFO
+                       INVALID KEY
+                           ADD 1 TO WS-REJECT-COUNT
+                           DISPLAY "WRITE REJECTED - STUDENT NUMBER: "
+                               WS-STUDNUMBER
+                       NOT INVALID KEY
+                           ADD 1 TO WS-LOADED-COUNT
+                   END-WRITE
+               END-IF
+           END-IF.
+
+       PARA-CLOSE-AND-REPORT.
+           CLOSE FD-EXTRACT.
+           CLOSE FD-STUDENT.
+
+           DISPLAY '**************************************'.
+           DISPLAY "RECORDS READ FROM EXTRACT: " WS-READ-COUNT.
+           DISPLAY "RECORDS LOADED:            " WS-LOADED-COUNT.
+           DISPLAY "DUPLICATE-KEY REJECTS:     " WS-REJECT-COUNT.
+           DISPLAY "INVALID MODULE COUNT REJECTS: "
+               WS-RANGE-REJECT-COUNT.
+           DISPLAY '**************************************'.
